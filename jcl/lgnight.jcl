@@ -0,0 +1,29 @@
+//LGNIGHT  JOB (ACCTNO),'LOGIN AUDIT NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY LOGIN AUDIT MAINTENANCE
+//*   STEP PURGE  - REMOVE LOGIN-AUDIT RECORDS OLDER THAN THE
+//*                 90 DAY RETENTION POLICY (AUDPURGE)
+//*   STEP REPLACE - SWAP THE PURGED FILE BACK IN AS LOGIN-AUDIT
+//*   STEP REPORT  - PRODUCE THE DAILY LOGIN ACTIVITY REPORT
+//*                 SO IT IS WAITING FOR THE SHIFT SUPERVISOR
+//*--------------------------------------------------------------
+//PURGE    EXEC PGM=AUDPURGE
+//STEPLIB  DD DSN=SHOP.LOGIN.LOADLIB,DISP=SHR
+//LOGINAUD DD DSN=SHOP.LOGIN.AUDIT,DISP=SHR
+//LOGINNEW DD DSN=SHOP.LOGIN.AUDIT.NEW,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=58,BLKSIZE=0)
+//*--------------------------------------------------------------
+//REPLACE  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+    DELETE SHOP.LOGIN.AUDIT
+    ALTER  SHOP.LOGIN.AUDIT.NEW NEWNAME(SHOP.LOGIN.AUDIT)
+/*
+//*--------------------------------------------------------------
+//REPORT   EXEC PGM=LOGINRPT
+//STEPLIB  DD DSN=SHOP.LOGIN.LOADLIB,DISP=SHR
+//LOGINAUD DD DSN=SHOP.LOGIN.AUDIT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
