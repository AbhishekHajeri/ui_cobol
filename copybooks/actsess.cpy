@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  ACTSESS.CPY - ACTIVE-SESSIONS FILE RECORD LAYOUT
+      *  INDEXED FILE, KEYED ON SES-USERNAME, ONE RECORD PER LOGGED
+      *  IN USER. RECORD IS DELETED WHEN THE SESSION ENDS.
+      *****************************************************************
+       01  SESSION-RECORD.
+           05  SES-USERNAME            PIC X(20).
+           05  SES-TERMINAL-ID         PIC X(8).
+           05  SES-LOGIN-TIME          PIC 9(14).
