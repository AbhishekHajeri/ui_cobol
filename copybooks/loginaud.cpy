@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  LOGINAUD.CPY - LOGIN-AUDIT FILE RECORD LAYOUT
+      *  SEQUENTIAL FILE, ONE RECORD PER LOGIN ATTEMPT / SESSION EVENT
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-USERNAME            PIC X(20).
+           05  AUD-TIMESTAMP           PIC 9(14).
+           05  AUD-STATUS              PIC X(1).
+               88  AUD-SUCCESS         VALUE "S".
+               88  AUD-FAILURE         VALUE "F".
+           05  AUD-REASON              PIC X(15).
+           05  AUD-TERMINAL-ID         PIC X(8).
