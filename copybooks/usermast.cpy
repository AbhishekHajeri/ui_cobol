@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  USERMAST.CPY - USER-MASTER FILE RECORD LAYOUT
+      *  KEYED ON UM-USERNAME (SAME PIC X(20) SHAPE AS WS-USERNAME)
+      *****************************************************************
+       01  USER-RECORD.
+           05  UM-USERNAME             PIC X(20).
+           05  UM-PASSWORD-HASH        PIC X(20).
+           05  UM-FAILED-ATTEMPTS      PIC 9(1).
+           05  UM-ACCOUNT-LOCKED       PIC X(1).
+               88  UM-LOCKED           VALUE "Y".
+               88  UM-NOT-LOCKED       VALUE "N".
+           05  UM-PASSWORD-LAST-CHANGED PIC 9(8).
+           05  UM-PASSWORD-EXPIRY-DAYS PIC 9(3).
+           05  UM-USER-ROLE            PIC X(10).
