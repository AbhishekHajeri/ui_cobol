@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGINRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGIN-AUDIT ASSIGN TO "LOGINAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGIN-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOGIN-AUDIT.
+       COPY "loginaud.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-LOGIN-AUDIT-STATUS  PIC X(2).
+          88 WS-LA-OK            VALUE "00".
+          88 WS-LA-EOF           VALUE "10".
+
+       01 WS-EOF-FLAG            PIC X(1) VALUE "N".
+          88 WS-END-OF-FILE      VALUE "Y".
+
+       01 WS-CURRENT-DATE        PIC 9(8).
+       01 WS-REPORT-DATE         PIC 9(8).
+      *    THE NIGHTLY JOB'S REPORT COVERS THE PRIOR DAY'S ACTIVITY
+      *    ONLY - LOGIN-AUDIT MAY HOLD UP TO 90 DAYS OF RETAINED
+      *    RECORDS (SEE AUDPURGE), SO RECORDS ARE FILTERED TO
+      *    WS-REPORT-DATE IN ACCUMULATE-AUDIT-RECORD BELOW.
+
+       01 WS-EVENT-DATE          PIC 9(8).
+
+       01 WS-REPORT-TABLE.
+          05 WS-REPORT-ENTRY OCCURS 1 TO 2000 TIMES
+                 DEPENDING ON WS-REPORT-COUNT
+                 INDEXED BY WS-IDX.
+             10 WS-RPT-USERNAME       PIC X(20).
+             10 WS-RPT-DATE           PIC 9(8).
+             10 WS-RPT-SUCCESS-COUNT  PIC 9(5).
+             10 WS-RPT-FAILED-COUNT   PIC 9(5).
+             10 WS-RPT-LOCKOUT-COUNT  PIC 9(5).
+             10 WS-RPT-OTHER-COUNT    PIC 9(5).
+       01 WS-REPORT-COUNT        PIC 9(5) VALUE 0.
+       01 WS-REPORT-TABLE-MAX    PIC 9(5) VALUE 2000.
+
+       01 WS-FOUND-FLAG          PIC X(1).
+          88 WS-ENTRY-FOUND      VALUE "Y".
+
+       01 WS-ENTRY-AVAILABLE-FLAG PIC X(1).
+          88 WS-ENTRY-AVAILABLE   VALUE "Y".
+
+       01 WS-TABLE-FULL-WARNED-FLAG PIC X(1) VALUE "N".
+          88 WS-TABLE-FULL-WARNED    VALUE "Y".
+
+       01 WS-REPORT-LINE.
+          05 WS-RL-DATE          PIC 9999/99/99.
+          05 FILLER              PIC X(2)  VALUE SPACES.
+          05 WS-RL-USERNAME      PIC X(20).
+          05 FILLER              PIC X(2)  VALUE SPACES.
+          05 WS-RL-SUCCESS       PIC ZZZZ9.
+          05 FILLER              PIC X(4)  VALUE SPACES.
+          05 WS-RL-FAILED        PIC ZZZZ9.
+          05 FILLER              PIC X(4)  VALUE SPACES.
+          05 WS-RL-LOCKOUT       PIC ZZZZ9.
+          05 FILLER              PIC X(4)  VALUE SPACES.
+          05 WS-RL-OTHER         PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-REPORT-DATE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) - 1)
+           PERFORM OPEN-INPUT-FILE
+           PERFORM READ-AND-SUMMARIZE UNTIL WS-END-OF-FILE
+           CLOSE LOGIN-AUDIT
+           PERFORM PRINT-REPORT
+           STOP RUN.
+
+       OPEN-INPUT-FILE.
+           OPEN INPUT LOGIN-AUDIT
+           IF WS-LA-EOF OR NOT WS-LA-OK
+               MOVE "Y" TO WS-EOF-FLAG
+           END-IF.
+
+       READ-AND-SUMMARIZE.
+           READ LOGIN-AUDIT
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   PERFORM ACCUMULATE-AUDIT-RECORD
+           END-READ.
+
+       ACCUMULATE-AUDIT-RECORD.
+      *    SESSION TIMEOUT AND ALREADY ACTIVE ARE NOT BAD-CREDENTIAL
+      *    FAILURES (THEY ONLY HAPPEN AFTER A SUCCESSFUL LOGIN), SO
+      *    THEY ARE COUNTED SEPARATELY RATHER THAN INFLATING THE
+      *    FAILED-ATTEMPTS COUNT A SUPERVISOR WOULD READ AS BAD LOGINS.
+           MOVE AUD-TIMESTAMP(1:8) TO WS-EVENT-DATE
+           IF WS-EVENT-DATE = WS-REPORT-DATE
+               PERFORM FIND-OR-ADD-ENTRY
+               IF WS-ENTRY-AVAILABLE
+                   IF AUD-SUCCESS
+                       ADD 1 TO WS-RPT-SUCCESS-COUNT(WS-IDX)
+                   ELSE
+                       EVALUATE AUD-REASON
+                           WHEN "SESSION TIMEOUT"
+                           WHEN "ALREADY ACTIVE"
+                               ADD 1 TO WS-RPT-OTHER-COUNT(WS-IDX)
+                           WHEN "LOCKED OUT"
+                               ADD 1 TO WS-RPT-FAILED-COUNT(WS-IDX)
+                               ADD 1 TO WS-RPT-LOCKOUT-COUNT(WS-IDX)
+                           WHEN OTHER
+                               ADD 1 TO WS-RPT-FAILED-COUNT(WS-IDX)
+                       END-EVALUATE
+                   END-IF
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-ENTRY.
+           MOVE "N" TO WS-FOUND-FLAG
+           MOVE "Y" TO WS-ENTRY-AVAILABLE-FLAG
+           SET WS-IDX TO 1
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-REPORT-COUNT
+               IF WS-RPT-USERNAME(WS-IDX) = AUD-USERNAME
+                   AND WS-RPT-DATE(WS-IDX) = WS-EVENT-DATE
+                   MOVE "Y" TO WS-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-ENTRY-FOUND
+               IF WS-REPORT-COUNT >= WS-REPORT-TABLE-MAX
+      *            TABLE IS FULL - LEAVE THE NEW ENTRY OUT RATHER THAN
+      *            INDEX PAST THE DECLARED MAXIMUM, AND SAY SO ONCE SO
+      *            AN OVERLOADED SHOP GETS A VISIBLY INCOMPLETE REPORT
+      *            INSTEAD OF A SILENT OUT-OF-BOUNDS WRITE.
+                   MOVE "N" TO WS-ENTRY-AVAILABLE-FLAG
+                   IF NOT WS-TABLE-FULL-WARNED
+                       DISPLAY "LOGINRPT: WARNING - TABLE FULL AT "
+                           WS-REPORT-TABLE-MAX
+                           " ENTRIES, REMAINING ACTIVITY OMITTED."
+                       MOVE "Y" TO WS-TABLE-FULL-WARNED-FLAG
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-REPORT-COUNT
+                   SET WS-IDX TO WS-REPORT-COUNT
+                   MOVE AUD-USERNAME  TO WS-RPT-USERNAME(WS-IDX)
+                   MOVE WS-EVENT-DATE TO WS-RPT-DATE(WS-IDX)
+                   MOVE 0 TO WS-RPT-SUCCESS-COUNT(WS-IDX)
+                   MOVE 0 TO WS-RPT-FAILED-COUNT(WS-IDX)
+                   MOVE 0 TO WS-RPT-LOCKOUT-COUNT(WS-IDX)
+                   MOVE 0 TO WS-RPT-OTHER-COUNT(WS-IDX)
+               END-IF
+           END-IF.
+
+       PRINT-REPORT.
+           DISPLAY "DAILY LOGIN ACTIVITY REPORT".
+           DISPLAY "DATE        USERNAME              SUCCESS    "
+               "FAILED    LOCKOUTS    OTHER".
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-REPORT-COUNT
+               MOVE WS-RPT-DATE(WS-IDX)          TO WS-RL-DATE
+               MOVE WS-RPT-USERNAME(WS-IDX)      TO WS-RL-USERNAME
+               MOVE WS-RPT-SUCCESS-COUNT(WS-IDX) TO WS-RL-SUCCESS
+               MOVE WS-RPT-FAILED-COUNT(WS-IDX)  TO WS-RL-FAILED
+               MOVE WS-RPT-LOCKOUT-COUNT(WS-IDX) TO WS-RL-LOCKOUT
+               MOVE WS-RPT-OTHER-COUNT(WS-IDX)   TO WS-RL-OTHER
+               DISPLAY WS-REPORT-LINE
+           END-PERFORM.
