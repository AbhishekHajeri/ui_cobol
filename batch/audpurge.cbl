@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDPURGE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-LOGIN-AUDIT ASSIGN TO "LOGINAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLD-AUDIT-STATUS.
+
+           SELECT NEW-LOGIN-AUDIT ASSIGN TO "LOGINNEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEW-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-LOGIN-AUDIT.
+       COPY "loginaud.cpy".
+
+      *    THE NEW FILE'S RECORD IS AN UNNAMED-FIELD IMAGE OF
+      *    AUDIT-RECORD ABOVE - RECORDS THAT PASS THE AGE CHECK ARE
+      *    COPIED ACROSS WHOLE, SO NO INDIVIDUAL FIELD NAMES ARE
+      *    NEEDED ON THIS SIDE.
+       FD  NEW-LOGIN-AUDIT.
+       01  NEW-AUDIT-RECORD          PIC X(58).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OLD-AUDIT-STATUS    PIC X(2).
+          88 WS-OLD-AUDIT-OK    VALUE "00".
+       01 WS-NEW-AUDIT-STATUS    PIC X(2).
+
+       01 WS-EOF-FLAG            PIC X(1) VALUE "N".
+          88 WS-END-OF-FILE      VALUE "Y".
+
+       01 WS-CURRENT-DATE        PIC 9(8).
+       01 WS-RECORD-DATE         PIC 9(8).
+       01 WS-RETENTION-DAYS      PIC S9(9) COMP VALUE 90.
+       01 WS-RECORD-AGE-DAYS     PIC S9(9) COMP.
+
+       01 WS-KEPT-COUNT          PIC 9(7) VALUE 0.
+       01 WS-PURGED-COUNT        PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           OPEN INPUT  OLD-LOGIN-AUDIT
+           IF NOT WS-OLD-AUDIT-OK
+      *        NO LOGIN-AUDIT FILE YET (E.G. A FRESH INSTALL THAT HAS
+      *        NEVER LOGGED IN) - NOTHING TO PURGE.
+               MOVE "Y" TO WS-EOF-FLAG
+           END-IF
+           OPEN OUTPUT NEW-LOGIN-AUDIT
+           PERFORM PURGE-OLD-RECORDS UNTIL WS-END-OF-FILE
+           CLOSE OLD-LOGIN-AUDIT
+           CLOSE NEW-LOGIN-AUDIT
+           DISPLAY "AUDPURGE: " WS-KEPT-COUNT " KEPT, "
+               WS-PURGED-COUNT " PURGED."
+           STOP RUN.
+
+       PURGE-OLD-RECORDS.
+           READ OLD-LOGIN-AUDIT
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+               NOT AT END
+                   PERFORM EVALUATE-RECORD-AGE
+           END-READ.
+
+       EVALUATE-RECORD-AGE.
+           MOVE AUD-TIMESTAMP(1:8) TO WS-RECORD-DATE
+           COMPUTE WS-RECORD-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+               - FUNCTION INTEGER-OF-DATE(WS-RECORD-DATE)
+           IF WS-RECORD-AGE-DAYS > WS-RETENTION-DAYS
+               ADD 1 TO WS-PURGED-COUNT
+           ELSE
+               MOVE AUDIT-RECORD TO NEW-AUDIT-RECORD
+               WRITE NEW-AUDIT-RECORD
+               ADD 1 TO WS-KEPT-COUNT
+           END-IF.
