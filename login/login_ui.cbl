@@ -3,12 +3,77 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO "USERMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UM-USERNAME
+               FILE STATUS IS WS-USER-MASTER-STATUS.
+
+           SELECT LOGIN-AUDIT ASSIGN TO "LOGINAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOGIN-AUDIT-STATUS.
+
+           SELECT ACTIVE-SESSIONS ASSIGN TO "ACTSESS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SES-USERNAME
+               FILE STATUS IS WS-ACTIVE-SESSIONS-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER.
+       COPY "usermast.cpy".
+
+       FD  LOGIN-AUDIT.
+       COPY "loginaud.cpy".
+
+       FD  ACTIVE-SESSIONS.
+       COPY "actsess.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-USERNAME    PIC X(20).
        01 WS-PASSWORD    PIC X(20).
 
+       01 WS-USER-MASTER-STATUS  PIC X(2).
+          88 WS-UM-FILE-MISSING  VALUE "35".
+
+       01 WS-LOGIN-AUDIT-STATUS  PIC X(2).
+          88 WS-LA-FILE-MISSING  VALUE "35".
+
+       01 WS-ACTIVE-SESSIONS-STATUS PIC X(2).
+          88 WS-AS-FILE-MISSING  VALUE "35".
+
+       01 WS-COMPUTED-HASH   PIC X(20).
+
+       01 WS-AUDIT-STATUS    PIC X(1).
+       01 WS-AUDIT-REASON    PIC X(15).
+       01 WS-TERMINAL-ID     PIC X(8).
+       01 WS-CURRENT-DATE    PIC 9(8).
+       01 WS-CURRENT-TIME    PIC 9(8).
+       01 WS-TIMESTAMP-14    PIC 9(14).
+       01 WS-DAYS-SINCE-CHANGE PIC S9(9) COMP.
+       01 WS-NEW-PASSWORD    PIC X(20).
+
+       01 WS-USER-ROLE       PIC X(10).
+       01 WS-MENU-CHOICE     PIC X(1).
+       01 WS-LOGGED-IN-FLAG  PIC X(1).
+          88 WS-STILL-LOGGED-IN VALUE "Y".
+
+       01 WS-NEW-USERNAME    PIC X(20).
+       01 WS-NEW-USER-PASSWORD PIC X(20).
+       01 WS-NEW-USER-ROLE   PIC X(10).
+
+       01 WS-HASH-INDEX      PIC 9(2) COMP.
+       01 WS-HASH-CHAR-CODE  PIC 9(3) COMP.
+       01 WS-HASH-ACCUM      PIC 9(9) COMP.
+       01 WS-HASH-DIGITS     PIC 9(9).
+
+       01 WS-IDLE-TIMEOUT    PIC 9(3) VALUE 15.
+      *    MINUTES OF NO INPUT AT THE MENU BEFORE AUTOMATIC LOGOUT.
+       01 WS-IDLE-TIMEOUT-TENTHS PIC 9(9) COMP.
+      *    ACCEPT ... WITH TIME-OUT TAKES TENTHS OF A SECOND.
+
        SCREEN SECTION.
        01 LOGIN-SCREEN.
           05 BLANK SCREEN.
@@ -18,12 +83,339 @@
           05 LINE 7 COLUMN 10 VALUE "Password: ".
           05 LINE 7 COLUMN 20 PIC X(20) TO WS-PASSWORD USING LOW-VIDEO.
 
+       01 CHANGE-PASSWORD-SCR.
+          05 BLANK SCREEN.
+          05 LINE 3 COLUMN 10 VALUE "Password Expired"
+              FOREGROUND-COLOR 1.
+          05 LINE 5 COLUMN 10 VALUE "Your password has expired.".
+          05 LINE 6 COLUMN 10 VALUE "Choose a new one to continue.".
+          05 LINE 8 COLUMN 10 VALUE "New Password: ".
+          05 LINE 8 COLUMN 24 PIC X(20) TO WS-NEW-PASSWORD
+              USING LOW-VIDEO.
+
+       01 ADMIN-MENU-SCR.
+          05 BLANK SCREEN.
+          05 LINE 3 COLUMN 10 VALUE "Main Menu (Admin)"
+              FOREGROUND-COLOR 1.
+          05 LINE 5 COLUMN 10 VALUE "1. View Shop Transactions".
+          05 LINE 6 COLUMN 10 VALUE "2. Add User".
+          05 LINE 7 COLUMN 10 VALUE "3. Logout".
+          05 LINE 9 COLUMN 10 VALUE "Choice: ".
+          05 LINE 9 COLUMN 18 PIC X(1) TO WS-MENU-CHOICE.
+
+       01 OPERATOR-MENU-SCR.
+          05 BLANK SCREEN.
+          05 LINE 3 COLUMN 10 VALUE "Main Menu (Operator)"
+              FOREGROUND-COLOR 1.
+          05 LINE 5 COLUMN 10 VALUE "1. View Shop Transactions".
+          05 LINE 6 COLUMN 10 VALUE "2. Logout".
+          05 LINE 9 COLUMN 10 VALUE "Choice: ".
+          05 LINE 9 COLUMN 18 PIC X(1) TO WS-MENU-CHOICE.
+
+       01 ADD-USER-SCR.
+          05 BLANK SCREEN.
+          05 LINE 3 COLUMN 10 VALUE "Add User" FOREGROUND-COLOR 1.
+          05 LINE 5 COLUMN 10 VALUE "Username: ".
+          05 LINE 5 COLUMN 20 PIC X(20) TO WS-NEW-USERNAME.
+          05 LINE 7 COLUMN 10 VALUE "Initial Password: ".
+          05 LINE 7 COLUMN 29 PIC X(20) TO WS-NEW-USER-PASSWORD
+              USING LOW-VIDEO.
+          05 LINE 9 COLUMN 10 VALUE "Role (ADMIN/OPERATOR): ".
+          05 LINE 9 COLUMN 34 PIC X(10) TO WS-NEW-USER-ROLE.
+
        PROCEDURE DIVISION.
        DISPLAY-SCREEN.
-           DISPLAY LOGIN-SCREEN.
-           ACCEPT LOGIN-SCREEN.
-           IF WS-USERNAME = "admin" AND WS-PASSWORD = "password"
+           PERFORM OPEN-USER-MASTER
+           PERFORM OPEN-LOGIN-AUDIT
+           PERFORM OPEN-ACTIVE-SESSIONS
+           DISPLAY LOGIN-SCREEN
+           ACCEPT LOGIN-SCREEN
+           PERFORM VALIDATE-CREDENTIALS
+           CLOSE USER-MASTER
+           CLOSE LOGIN-AUDIT
+           CLOSE ACTIVE-SESSIONS
+           STOP RUN.
+
+       OPEN-USER-MASTER.
+           OPEN I-O USER-MASTER
+           IF WS-UM-FILE-MISSING
+               PERFORM SEED-USER-MASTER
+               OPEN I-O USER-MASTER
+           END-IF.
+
+       OPEN-LOGIN-AUDIT.
+      *    LOGIN-AUDIT IS APPEND-ONLY - EXTEND THE EXISTING FILE, OR
+      *    CREATE IT ON THE VERY FIRST RUN.
+           OPEN EXTEND LOGIN-AUDIT
+           IF WS-LA-FILE-MISSING
+               OPEN OUTPUT LOGIN-AUDIT
+               CLOSE LOGIN-AUDIT
+               OPEN EXTEND LOGIN-AUDIT
+           END-IF.
+
+       OPEN-ACTIVE-SESSIONS.
+           OPEN I-O ACTIVE-SESSIONS
+           IF WS-AS-FILE-MISSING
+               OPEN OUTPUT ACTIVE-SESSIONS
+               CLOSE ACTIVE-SESSIONS
+               OPEN I-O ACTIVE-SESSIONS
+           END-IF.
+
+       SEED-USER-MASTER.
+      *    FIRST RUN ON A SHOP WITH NO USER-MASTER YET - CREATE THE
+      *    FILE WITH A DEFAULT ADMIN ACCOUNT SO THERE IS SOMETHING TO
+      *    LOG IN WITH. REAL ACCOUNTS ARE ADDED VIA ADD-USER-SCREEN.
+           OPEN OUTPUT USER-MASTER
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE "admin"               TO UM-USERNAME
+           MOVE "password"            TO WS-PASSWORD
+           PERFORM HASH-PASSWORD
+           MOVE WS-COMPUTED-HASH      TO UM-PASSWORD-HASH
+           MOVE 0                     TO UM-FAILED-ATTEMPTS
+           MOVE "N"                   TO UM-ACCOUNT-LOCKED
+           MOVE WS-CURRENT-DATE       TO UM-PASSWORD-LAST-CHANGED
+           MOVE 90                    TO UM-PASSWORD-EXPIRY-DAYS
+           MOVE "ADMIN"               TO UM-USER-ROLE
+           WRITE USER-RECORD
+           CLOSE USER-MASTER.
+
+       VALIDATE-CREDENTIALS.
+      *    THE AUDIT RECORD FOR EACH OUTCOME IS WRITTEN AS SOON AS THAT
+      *    OUTCOME IS KNOWN (SEE CHECK-PASSWORD, RECORD-FAILED-ATTEMPT,
+      *    CHECK-ACTIVE-SESSION AND CHECK-PASSWORD-AGE BELOW) RATHER
+      *    THAN DEFERRED HERE, SO A CRASH OR TIMEOUT PARTWAY THROUGH
+      *    THE SESSION THAT FOLLOWS DOESN'T LOSE THE LOGIN'S OWN RECORD.
+           PERFORM CAPTURE-LOGIN-CONTEXT
+           MOVE WS-USERNAME TO UM-USERNAME
+           READ USER-MASTER
+               INVALID KEY
+                   MOVE "F" TO WS-AUDIT-STATUS
+                   MOVE "NO SUCH USER"  TO WS-AUDIT-REASON
+                   DISPLAY "Invalid Credentials!"
+                   PERFORM WRITE-AUDIT-RECORD
+               NOT INVALID KEY
+                   PERFORM CHECK-PASSWORD
+           END-READ.
+
+       CHECK-PASSWORD.
+           IF UM-LOCKED
+               MOVE "F" TO WS-AUDIT-STATUS
+               MOVE "ACCOUNT LOCKED" TO WS-AUDIT-REASON
+               DISPLAY "Account Locked"
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               PERFORM HASH-PASSWORD
+               IF WS-COMPUTED-HASH = UM-PASSWORD-HASH
+                   PERFORM RESET-FAILED-ATTEMPTS
+                   PERFORM CHECK-ACTIVE-SESSION
+               ELSE
+                   PERFORM RECORD-FAILED-ATTEMPT
+               END-IF
+           END-IF.
+
+       CHECK-PASSWORD-AGE.
+           COMPUTE WS-DAYS-SINCE-CHANGE =
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+               - FUNCTION INTEGER-OF-DATE(UM-PASSWORD-LAST-CHANGED)
+           IF WS-DAYS-SINCE-CHANGE > UM-PASSWORD-EXPIRY-DAYS
+               MOVE "PWD EXPIRED" TO WS-AUDIT-REASON
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM CHANGE-PASSWORD-SCREEN
+           ELSE
+               MOVE "LOGIN OK" TO WS-AUDIT-REASON
+               PERFORM WRITE-AUDIT-RECORD
                DISPLAY "Login Successful!"
+               PERFORM MAIN-MENU-SCREEN
+           END-IF.
+
+       CHANGE-PASSWORD-SCREEN.
+           DISPLAY CHANGE-PASSWORD-SCR
+           ACCEPT CHANGE-PASSWORD-SCR
+           MOVE WS-NEW-PASSWORD TO WS-PASSWORD
+           PERFORM HASH-PASSWORD
+           MOVE WS-COMPUTED-HASH TO UM-PASSWORD-HASH
+           MOVE WS-CURRENT-DATE TO UM-PASSWORD-LAST-CHANGED
+           REWRITE USER-RECORD
+           DISPLAY "Password Changed - Login Successful!"
+           PERFORM MAIN-MENU-SCREEN.
+
+       MAIN-MENU-SCREEN.
+           MOVE UM-USER-ROLE TO WS-USER-ROLE
+           MOVE "Y" TO WS-LOGGED-IN-FLAG
+      *    LETS EACH SHOP/SHIFT TUNE THE IDLE TIMEOUT WITHOUT A
+      *    RECOMPILE. FALLS BACK TO THE 15-MINUTE DEFAULT WHEN
+      *    IDLE-TIMEOUT ISN'T SET IN THE ENVIRONMENT (THE RUNTIME
+      *    ZEROES THE FIELD RATHER THAN LEAVING IT ALONE, SO THE
+      *    DEFAULT MUST BE RESTORED EXPLICITLY ON EXCEPTION).
+           ACCEPT WS-IDLE-TIMEOUT FROM ENVIRONMENT "IDLE-TIMEOUT"
+               ON EXCEPTION
+                   MOVE 15 TO WS-IDLE-TIMEOUT
+           END-ACCEPT
+           COMPUTE WS-IDLE-TIMEOUT-TENTHS = WS-IDLE-TIMEOUT * 600
+           PERFORM UNTIL NOT WS-STILL-LOGGED-IN
+               PERFORM DISPLAY-MAIN-MENU
+               IF WS-STILL-LOGGED-IN
+                   PERFORM PROCESS-MENU-CHOICE
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-MAIN-MENU.
+           IF WS-USER-ROLE = "ADMIN"
+               DISPLAY ADMIN-MENU-SCR
+               ACCEPT ADMIN-MENU-SCR
+                   WITH TIME-OUT WS-IDLE-TIMEOUT-TENTHS
+                   ON EXCEPTION
+                       PERFORM SESSION-TIMEOUT-LOGOUT
+               END-ACCEPT
            ELSE
-               DISPLAY "Invalid Credentials!".
-           STOP RUN.
+               DISPLAY OPERATOR-MENU-SCR
+               ACCEPT OPERATOR-MENU-SCR
+                   WITH TIME-OUT WS-IDLE-TIMEOUT-TENTHS
+                   ON EXCEPTION
+                       PERFORM SESSION-TIMEOUT-LOGOUT
+               END-ACCEPT
+           END-IF.
+
+       SESSION-TIMEOUT-LOGOUT.
+      *    WRITES ITS OWN AUDIT RECORD DIRECTLY (RATHER THAN GOING
+      *    THROUGH THE SHARED WS-AUDIT-STATUS/WS-AUDIT-REASON FIELDS
+      *    AND WRITE-AUDIT-RECORD) SO IT CANNOT CLOBBER THE ORIGINAL
+      *    LOGIN OUTCOME, AND RE-CAPTURES THE CONTEXT SO THE TIMESTAMP
+      *    REFLECTS THE ACTUAL TIME OF THE TIMEOUT, NOT LOGIN TIME.
+           PERFORM DELETE-SESSION
+           PERFORM CAPTURE-LOGIN-CONTEXT
+           MOVE WS-USERNAME       TO AUD-USERNAME
+           MOVE "F"               TO AUD-STATUS
+           MOVE "SESSION TIMEOUT" TO AUD-REASON
+           MOVE WS-TERMINAL-ID    TO AUD-TERMINAL-ID
+           MOVE WS-TIMESTAMP-14   TO AUD-TIMESTAMP
+           WRITE AUDIT-RECORD
+           DISPLAY "Session timed out. Logging out."
+           MOVE "N" TO WS-LOGGED-IN-FLAG.
+
+       PROCESS-MENU-CHOICE.
+           EVALUATE TRUE
+               WHEN WS-MENU-CHOICE = "1"
+                   DISPLAY "Feature not yet available."
+               WHEN WS-USER-ROLE = "ADMIN" AND WS-MENU-CHOICE = "2"
+                   PERFORM ADD-USER-SCREEN
+               WHEN WS-USER-ROLE = "ADMIN" AND WS-MENU-CHOICE = "3"
+                   PERFORM DELETE-SESSION
+                   MOVE "N" TO WS-LOGGED-IN-FLAG
+               WHEN WS-USER-ROLE NOT = "ADMIN" AND WS-MENU-CHOICE = "2"
+                   PERFORM DELETE-SESSION
+                   MOVE "N" TO WS-LOGGED-IN-FLAG
+               WHEN OTHER
+                   DISPLAY "Invalid option."
+           END-EVALUATE.
+
+       ADD-USER-SCREEN.
+           DISPLAY ADD-USER-SCR
+           ACCEPT ADD-USER-SCR
+           IF WS-NEW-USER-ROLE NOT = "ADMIN" AND
+                   WS-NEW-USER-ROLE NOT = "OPERATOR"
+               DISPLAY "Invalid role - must be ADMIN or OPERATOR."
+           ELSE
+               MOVE WS-NEW-USERNAME TO UM-USERNAME
+               READ USER-MASTER
+                   INVALID KEY
+                       PERFORM CREATE-NEW-USER
+                   NOT INVALID KEY
+                       DISPLAY "User already exists."
+               END-READ
+           END-IF.
+
+       CREATE-NEW-USER.
+           MOVE WS-NEW-USERNAME       TO UM-USERNAME
+           MOVE WS-NEW-USER-PASSWORD  TO WS-PASSWORD
+           PERFORM HASH-PASSWORD
+           MOVE WS-COMPUTED-HASH      TO UM-PASSWORD-HASH
+           MOVE 0                     TO UM-FAILED-ATTEMPTS
+           MOVE "N"                   TO UM-ACCOUNT-LOCKED
+           MOVE WS-CURRENT-DATE       TO UM-PASSWORD-LAST-CHANGED
+           MOVE 90                    TO UM-PASSWORD-EXPIRY-DAYS
+           MOVE WS-NEW-USER-ROLE      TO UM-USER-ROLE
+           WRITE USER-RECORD
+           DISPLAY "User Added Successfully.".
+
+       RESET-FAILED-ATTEMPTS.
+           MOVE 0 TO UM-FAILED-ATTEMPTS
+           REWRITE USER-RECORD.
+
+       RECORD-FAILED-ATTEMPT.
+           ADD 1 TO UM-FAILED-ATTEMPTS
+           MOVE "F" TO WS-AUDIT-STATUS
+           IF UM-FAILED-ATTEMPTS >= 3
+               MOVE "Y" TO UM-ACCOUNT-LOCKED
+               REWRITE USER-RECORD
+               MOVE "LOCKED OUT" TO WS-AUDIT-REASON
+               DISPLAY "Account Locked"
+           ELSE
+               REWRITE USER-RECORD
+               MOVE "BAD PASSWORD" TO WS-AUDIT-REASON
+               DISPLAY "Invalid Credentials!"
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+       CAPTURE-LOGIN-CONTEXT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "TERMID"
+           STRING WS-CURRENT-DATE WS-CURRENT-TIME(1:6)
+               DELIMITED BY SIZE INTO WS-TIMESTAMP-14.
+
+       WRITE-AUDIT-RECORD.
+           MOVE WS-USERNAME              TO AUD-USERNAME
+           MOVE WS-AUDIT-STATUS           TO AUD-STATUS
+           MOVE WS-AUDIT-REASON           TO AUD-REASON
+           MOVE WS-TERMINAL-ID            TO AUD-TERMINAL-ID
+           MOVE WS-TIMESTAMP-14           TO AUD-TIMESTAMP
+           WRITE AUDIT-RECORD.
+
+       CHECK-ACTIVE-SESSION.
+           MOVE WS-USERNAME TO SES-USERNAME
+           READ ACTIVE-SESSIONS
+               INVALID KEY
+                   PERFORM CREATE-SESSION
+                   MOVE "S" TO WS-AUDIT-STATUS
+                   PERFORM CHECK-PASSWORD-AGE
+               NOT INVALID KEY
+                   MOVE "F" TO WS-AUDIT-STATUS
+                   MOVE "ALREADY ACTIVE" TO WS-AUDIT-REASON
+                   DISPLAY "Already Logged In"
+                   PERFORM WRITE-AUDIT-RECORD
+           END-READ.
+
+       CREATE-SESSION.
+           MOVE WS-USERNAME     TO SES-USERNAME
+           MOVE WS-TERMINAL-ID  TO SES-TERMINAL-ID
+           MOVE WS-TIMESTAMP-14 TO SES-LOGIN-TIME
+           WRITE SESSION-RECORD.
+
+       DELETE-SESSION.
+           MOVE WS-USERNAME TO SES-USERNAME
+           DELETE ACTIVE-SESSIONS RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       HASH-PASSWORD.
+      *    FOLD-AND-MULTIPLY CHECKSUM OVER THE PASSWORD - THIS SHOP
+      *    HAS NO CRYPTOGRAPHIC LIBRARY AVAILABLE TO COBOL. EACH
+      *    CHARACTER'S CODE IS FOLDED INTO A FIXED-WIDTH ACCUMULATOR
+      *    WITH MULTIPLY/MOD, WHICH DISCARDS INFORMATION AS IT GOES -
+      *    UNLIKE A SUBSTITUTION CIPHER, THIS CANNOT BE RUN BACKWARDS
+      *    TO RECOVER THE ORIGINAL PASSWORD FROM THE STORED VALUE.
+           MOVE 0 TO WS-HASH-ACCUM
+           PERFORM VARYING WS-HASH-INDEX FROM 1 BY 1
+                   UNTIL WS-HASH-INDEX > 20
+               MOVE FUNCTION ORD(WS-PASSWORD(WS-HASH-INDEX:1))
+                   TO WS-HASH-CHAR-CODE
+               COMPUTE WS-HASH-ACCUM =
+                   FUNCTION MOD(
+                       (WS-HASH-ACCUM * 31) + WS-HASH-CHAR-CODE,
+                       999999999)
+           END-PERFORM
+           MOVE WS-HASH-ACCUM TO WS-HASH-DIGITS
+           MOVE SPACES TO WS-COMPUTED-HASH
+           MOVE WS-HASH-DIGITS TO WS-COMPUTED-HASH(1:9).
